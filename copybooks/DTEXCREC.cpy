@@ -0,0 +1,26 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTEXCREC
+000120*    PURPOSE :  RECORD LAYOUT FOR THE DTEXCPT EXCEPTION REPORT.
+000130*               A LINE IS WRITTEN WHENEVER THE ENTERED WS-DATE
+000140*               AND THE SYSTEM DATE ARE MORE THAN THE ALLOWED
+000150*               NUMBER OF DAYS APART.  THIS IS A WARNING, NOT A
+000160*               HARD VALIDATION FAILURE, SINCE WE SOMETIMES
+000170*               INTENTIONALLY RUN FOR A PRIOR BUSINESS DAY.
+000180*
+000190*    MOD LOG :
+000200*    DATE       BY    DESCRIPTION
+000210*    ---------- ----  ----------------------------------------
+000220*    2026-08-09 JPK   ORIGINAL.
+000225*    2026-08-09 JPK   CHANGED DTEXC-DAY-DIFF FROM A SIGNED DISPLAY
+000226*                      FIELD TO A NUMERIC-EDITED PICTURE - THE
+000227*                      TRAILING OVERPUNCH SIGN WAS GARBLING THE
+000228*                      TEXT REPORT FOR THE COMMON CASE OF A PRIOR
+000229*                      BUSINESS DAY.
+000230*****************************************************************
+000240 01  DTEXC-RECORD.
+000250     05  DTEXC-JOB-ID                PIC X(08).
+000260     05  DTEXC-ENTERED-DATE          PIC 9(08).
+000270     05  DTEXC-SYSTEM-DATE           PIC 9(08).
+000280     05  DTEXC-DAY-DIFF              PIC -(6)9.
+000290     05  DTEXC-MESSAGE               PIC X(40).
+000300     05  FILLER                      PIC X(09).
