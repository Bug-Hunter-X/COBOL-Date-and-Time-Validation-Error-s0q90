@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTPARMRC
+000120*    PURPOSE :  RECORD LAYOUT FOR THE SYSIN PARAMETER CARD READ
+000130*               BY DTVALID WHEN RUN UNATTENDED IN THE OVERNIGHT
+000140*               JCL STREAM, IN PLACE OF THE OPERATOR ACCEPT.
+000150*
+000160*    MOD LOG :
+000170*    DATE       BY    DESCRIPTION
+000180*    ---------- ----  ----------------------------------------
+000190*    2026-08-09 JPK   ORIGINAL.
+000200*****************************************************************
+000210 01  DTPARM-RECORD.
+000220     05  DTPARM-JOB-ID               PIC X(08).
+000230     05  DTPARM-DATE-FORMAT          PIC X(01).
+000240         88  DTPARM-FMT-YMD              VALUE 'Y'.
+000250         88  DTPARM-FMT-MDY              VALUE 'M'.
+000260         88  DTPARM-FMT-DMY              VALUE 'D'.
+000270     05  DTPARM-DATE                 PIC 9(08).
+000280     05  DTPARM-TIME                 PIC 9(06).
+000290     05  FILLER                      PIC X(57).
