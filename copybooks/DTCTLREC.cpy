@@ -0,0 +1,21 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTCTLREC
+000120*    PURPOSE :  RECORD LAYOUT FOR THE DTBIZDTE BUSINESS-DATE
+000130*               CHECKPOINT/CONTROL FILE.  WRITTEN BY DTVALID
+000140*               ONCE WS-DATE/WS-TIME PASS VALIDATION SO EVERY
+000150*               LATER STEP IN THE DAY'S JOB STREAM READS ONE
+000160*               AGREED BUSINESS DATE INSTEAD OF EACH DOING ITS
+000170*               OWN ACCEPT.
+000180*
+000190*    MOD LOG :
+000200*    DATE       BY    DESCRIPTION
+000210*    ---------- ----  ----------------------------------------
+000220*    2026-08-09 JPK   ORIGINAL.
+000230*****************************************************************
+000240 01  DTCTL-RECORD.
+000250     05  DTCTL-BUSINESS-DATE         PIC 9(08).
+000260     05  DTCTL-BUSINESS-TIME         PIC 9(06).
+000270     05  DTCTL-CREATED-DATE          PIC 9(08).
+000280     05  DTCTL-CREATED-TIME          PIC 9(06).
+000290     05  DTCTL-CREATED-BY            PIC X(08).
+000300     05  FILLER                      PIC X(44).
