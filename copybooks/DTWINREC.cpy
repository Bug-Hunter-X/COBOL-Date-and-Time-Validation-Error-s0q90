@@ -0,0 +1,19 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTWINREC
+000120*    PURPOSE :  RECORD LAYOUT FOR THE DTWINCTL VALID-DATE-WINDOW
+000130*               CONTROL FILE.  HOLDS THE NUMBER OF DAYS BEFORE
+000140*               AND AFTER TODAY THAT AN ENTERED WS-DATE WILL BE
+000150*               ACCEPTED, SO THE WINDOW ROLLS FORWARD WITH
+000160*               CURRENT-DATE INSTEAD OF A YEAR BEING BAKED INTO
+000170*               THE PROGRAM.  IF THE FILE IS MISSING OR EMPTY,
+000180*               DTVALID FALLS BACK TO THE DEFAULT SPREAD IN
+000190*               WS-DAYS-BACK / WS-DAYS-FWD.
+000200*
+000210*    MOD LOG :
+000220*    DATE       BY    DESCRIPTION
+000230*    ---------- ----  ----------------------------------------
+000240*    2026-08-09 JPK   ORIGINAL.
+000250*****************************************************************
+000260 01  DTWIN-RECORD.
+000270     05  DTWIN-DAYS-BACK             PIC 9(05).
+000280     05  DTWIN-DAYS-FWD              PIC 9(05).
