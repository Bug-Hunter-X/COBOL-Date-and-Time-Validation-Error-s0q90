@@ -0,0 +1,50 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTCHKLNK
+000120*    PURPOSE :  LINKAGE LAYOUT FOR THE DATE/TIME VALIDATION
+000130*               SUBPROGRAM (DTCHECK).  COPY THIS MEMBER INTO
+000140*               WORKING-STORAGE IN THE CALLING PROGRAM AND INTO
+000150*               LINKAGE SECTION IN DTCHECK ITSELF SO BOTH SIDES
+000160*               OF THE CALL SHARE ONE DEFINITION.
+000170*
+000180*    MOD LOG :
+000190*    DATE       BY    DESCRIPTION
+000200*    ---------- ----  ----------------------------------------
+000210*    2026-08-09 JPK   ORIGINAL - EXTRACTED FROM INLINE CHECK
+000220*                      IN DTVALID SO OTHER INTAKE PROGRAMS CAN
+000230*                      CALL THE SAME VALIDATION RULES.
+000235*    2026-08-09 JPK   ADDED DTCHK-REASON-BAD-FORMAT FOR AN
+000236*                      UNRECOGNIZED DATE-FORMAT SELECTOR.
+000237*    2026-08-09 JPK   ADDED DTCHK-CALENDAR-SW, SET WHENEVER THE
+000238*                      DATE/TIME THEMSELVES ARE CALENDAR-VALID, SO
+000239*                      A CALLER CAN STILL RUN ITS OWN DISCREPANCY
+000240*                      CHECK WHEN THE ONLY FAILURE WAS THE WINDOW
+000241*                      CHECK (DTCHK-REASON-OUT-OF-WIN) REJECTING
+000242*                      THE ENTRY.
+000243*****************************************************************
+000250 01  DTCHK-LINKAGE.
+000260     05  DTCHK-JOB-ID                PIC X(08).
+000270     05  DTCHK-DATE-FORMAT           PIC X(01).
+000280         88  DTCHK-FMT-YMD               VALUE 'Y'.
+000290         88  DTCHK-FMT-MDY               VALUE 'M'.
+000300         88  DTCHK-FMT-DMY               VALUE 'D'.
+000310     05  DTCHK-DATE-IN               PIC 9(08).
+000320     05  DTCHK-TIME-IN               PIC 9(06).
+000330     05  DTCHK-WINDOW-LOW            PIC 9(08).
+000340     05  DTCHK-WINDOW-HIGH           PIC 9(08).
+000350     05  DTCHK-DATE-NORMALIZED       PIC 9(08).
+000352     05  DTCHK-CALENDAR-SW           PIC X(01).
+000354         88  DTCHK-CALENDAR-OK           VALUE 'Y'.
+000356         88  DTCHK-CALENDAR-BAD          VALUE 'N'.
+000360     05  DTCHK-VALID-FLAG            PIC X(01).
+000370         88  DTCHK-VALID                 VALUE 'Y'.
+000380         88  DTCHK-INVALID               VALUE 'N'.
+000390     05  DTCHK-REASON-CODE           PIC 9(02).
+000400         88  DTCHK-REASON-NONE           VALUE 00.
+000410         88  DTCHK-REASON-BAD-CENTURY    VALUE 01.
+000420         88  DTCHK-REASON-BAD-MONTH      VALUE 02.
+000430         88  DTCHK-REASON-BAD-DAY        VALUE 03.
+000440         88  DTCHK-REASON-BAD-HOUR       VALUE 11.
+000450         88  DTCHK-REASON-BAD-MINUTE     VALUE 12.
+000460         88  DTCHK-REASON-BAD-SECOND     VALUE 13.
+000470         88  DTCHK-REASON-OUT-OF-WIN     VALUE 20.
+000480         88  DTCHK-REASON-BAD-FORMAT     VALUE 30.
