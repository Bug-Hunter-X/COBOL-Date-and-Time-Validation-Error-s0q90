@@ -0,0 +1,23 @@
+000100*****************************************************************
+000110*    COPYBOOK:  DTAUDREC
+000120*    PURPOSE :  RECORD LAYOUT FOR THE DTAUDIT SEQUENTIAL AUDIT
+000130*               LOG.  ONE RECORD IS WRITTEN PER VALIDATION
+000140*               ATTEMPT SO AUDITORS CAN SEE WHO VALIDATED WHICH
+000150*               BUSINESS DATE AND WHEN.
+000160*
+000170*    MOD LOG :
+000180*    DATE       BY    DESCRIPTION
+000190*    ---------- ----  ----------------------------------------
+000200*    2026-08-09 JPK   ORIGINAL.
+000210*****************************************************************
+000220 01  DTAUD-RECORD.
+000230     05  DTAUD-JOB-ID                PIC X(08).
+000240     05  DTAUD-ATTEMPT-NO            PIC 9(02).
+000250     05  DTAUD-ENTERED-DATE          PIC 9(08).
+000260     05  DTAUD-ENTERED-TIME          PIC 9(06).
+000270     05  DTAUD-DATE-FORMAT           PIC X(01).
+000280     05  DTAUD-RESULT                PIC X(04).
+000290     05  DTAUD-REASON-CODE           PIC 9(02).
+000300     05  DTAUD-SYSTEM-DATE           PIC 9(08).
+000310     05  DTAUD-SYSTEM-TIME           PIC 9(06).
+000320     05  FILLER                      PIC X(35).
