@@ -0,0 +1,238 @@
+000100*****************************************************************
+000110*    PROGRAM-ID: DTCHECK
+000120*    AUTHOR    : J. P. KOWALSKI
+000130*    INSTALL.  : BATCH CONTROL GROUP
+000140*    DATE-WRIT.: 2026-08-09
+000150*
+000160*    PURPOSE   : SHARED CALLABLE VALIDATION FOR AN OPERATOR- OR
+000170*                FEEDER-SUPPLIED DATE AND TIME.  ANY INTAKE
+000180*                PROGRAM IN THE SHOP CAN CALL DTCHECK INSTEAD OF
+000190*                RE-IMPLEMENTING ITS OWN AD HOC CHECK, SO THE
+000200*                RULES ONLY HAVE TO BE FIXED IN ONE PLACE.
+000210*
+000220*                VALIDATES CENTURY/YEAR, MONTH 01-12 AND DAY OF
+000230*                MONTH (INCLUDING LEAP-YEAR FEBRUARY) FOR THE
+000240*                DATE, HH:MM:SS RANGE FOR THE TIME, NORMALIZES
+000250*                YYYYMMDD / MMDDYYYY / DDMMYYYY INPUT LAYOUTS TO
+000260*                INTERNAL YYYYMMDD, AND OPTIONALLY CHECKS THE
+000270*                NORMALIZED DATE AGAINST A CALLER-SUPPLIED
+000280*                LOW/HIGH WINDOW.
+000290*
+000300*    MOD LOG   :
+000310*    DATE       BY    DESCRIPTION
+000320*    ---------- ----  ----------------------------------------
+000330*    2026-08-09 JPK   ORIGINAL - EXTRACTED FROM THE INLINE CHECK
+000340*                      IN DTVALID.
+000341*    2026-08-09 JPK   AN UNRECOGNIZED DATE-FORMAT SELECTOR NO
+000342*                      LONGER SILENTLY DEFAULTS TO YMD - IT IS
+000343*                      NOW REJECTED WITH DTCHK-REASON-BAD-FORMAT.
+000344*    2026-08-09 JPK   DTCHK-DATE-NORMALIZED IS NOW PRIMED WITH
+000345*                      DTCHK-DATE-IN BEFORE THE FORMAT SWITCH RUNS,
+000346*                      SO A CALLER THAT BLINDLY MOVES IT BACK AFTER
+000347*                      A REJECTED CALL NO LONGER PICKS UP A STALE
+000348*                      VALUE FROM A PRIOR CALL.  ALSO ADDED
+000349*                      DTCHK-CALENDAR-SW SO A CALLER CAN TELL A
+000350*                      CALENDAR/TIME FAILURE APART FROM A
+000351*                      WINDOW-ONLY FAILURE AND RUN ITS OWN
+000352*                      DISCREPANCY CHECK EVEN WHEN THE WINDOW
+000353*                      CHECK REJECTS THE ENTRY.
+000355*****************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID.    DTCHECK.
+000380 AUTHOR.        J. P. KOWALSKI.
+000390 INSTALLATION.  BATCH CONTROL GROUP.
+000400 DATE-WRITTEN.  2026-08-09.
+000410 DATE-COMPILED.
+000420 
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER.  IBM370.
+000460 OBJECT-COMPUTER.  IBM370.
+000470 
+000480 DATA DIVISION.
+000490 WORKING-STORAGE SECTION.
+000500 
+000510*****************************************************************
+000520*    DATE-IN, RE-GROUPED INTO FOUR TWO-DIGIT SLICES SO THE SAME
+000530*    PHYSICAL DIGITS CAN BE READ AS YMD, MDY OR DMY DEPENDING ON
+000540*    THE FORMAT SELECTOR PASSED BY THE CALLER.
+000550*****************************************************************
+000560 01  DT-DATE-GROUPS.
+000570     05  DT-GRP-1                    PIC 9(02).
+000580     05  DT-GRP-2                    PIC 9(02).
+000590     05  DT-GRP-3                    PIC 9(02).
+000600     05  DT-GRP-4                    PIC 9(02).
+000610 
+000620 01  DT-TIME-GROUPS.
+000630     05  DT-TIME-HH                  PIC 9(02).
+000640     05  DT-TIME-MM                  PIC 9(02).
+000650     05  DT-TIME-SS                  PIC 9(02).
+000660 
+000670 01  DT-WORK-AREA.
+000680     05  DT-CENTURY                  PIC 9(02).
+000690     05  DT-YEAR-OF-CENT             PIC 9(02).
+000700     05  DT-YEAR-FULL                PIC 9(04).
+000710     05  DT-MONTH                    PIC 9(02).
+000720     05  DT-DAY                      PIC 9(02).
+000730     05  DT-DAYS-IN-MONTH            PIC 9(02).
+000740     05  DT-DIVIDE-QUOT              PIC 9(04).
+000750     05  DT-REM-4                    PIC 9(04).
+000760     05  DT-REM-100                  PIC 9(04).
+000770     05  DT-REM-400                  PIC 9(04).
+000780     05  DT-LEAP-SW                  PIC X(01).
+000790         88  DT-LEAP-YEAR                VALUE 'Y'.
+000800         88  DT-NOT-LEAP-YEAR            VALUE 'N'.
+000810 
+000820 01  DT-MONTH-DAYS-TABLE.
+000830     05  FILLER                      PIC 9(02) VALUE 31.
+000840     05  FILLER                      PIC 9(02) VALUE 28.
+000850     05  FILLER                      PIC 9(02) VALUE 31.
+000860     05  FILLER                      PIC 9(02) VALUE 30.
+000870     05  FILLER                      PIC 9(02) VALUE 31.
+000880     05  FILLER                      PIC 9(02) VALUE 30.
+000890     05  FILLER                      PIC 9(02) VALUE 31.
+000900     05  FILLER                      PIC 9(02) VALUE 31.
+000910     05  FILLER                      PIC 9(02) VALUE 30.
+000920     05  FILLER                      PIC 9(02) VALUE 31.
+000930     05  FILLER                      PIC 9(02) VALUE 30.
+000940     05  FILLER                      PIC 9(02) VALUE 31.
+000950 01  DT-MONTH-DAYS-R REDEFINES DT-MONTH-DAYS-TABLE.
+000960     05  DT-MONTH-DAYS               PIC 9(02) OCCURS 12 TIMES.
+000970 
+000980 LINKAGE SECTION.
+000990 COPY DTCHKLNK.
+001000 
+001010 PROCEDURE DIVISION USING DTCHK-LINKAGE.
+001020 
+001030 0000-MAINLINE.
+001040     SET DTCHK-VALID TO TRUE
+001050     SET DTCHK-REASON-NONE TO TRUE
+001052     SET DTCHK-CALENDAR-BAD TO TRUE
+001054     MOVE DTCHK-DATE-IN TO DTCHK-DATE-NORMALIZED
+001060     MOVE DTCHK-DATE-IN TO DT-DATE-GROUPS
+001070     MOVE DTCHK-TIME-IN TO DT-TIME-GROUPS
+001080     PERFORM 1000-NORMALIZE-DATE THRU 1000-EXIT
+001090     IF DTCHK-VALID
+001095         PERFORM 2000-VALIDATE-DATE THRU 2000-EXIT
+001096     END-IF
+001100     IF DTCHK-VALID
+001110         PERFORM 3000-VALIDATE-TIME THRU 3000-EXIT
+001120     END-IF
+001122     IF DTCHK-VALID
+001124         SET DTCHK-CALENDAR-OK TO TRUE
+001126     END-IF
+001130     IF DTCHK-VALID
+001140         AND (DTCHK-WINDOW-LOW NOT = ZERO
+001150              OR DTCHK-WINDOW-HIGH NOT = ZERO)
+001160         PERFORM 4000-VALIDATE-WINDOW THRU 4000-EXIT
+001170     END-IF
+001180     GOBACK.
+001190 
+001200*****************************************************************
+001210*    1000-NORMALIZE-DATE - SLICE THE FOUR TWO-DIGIT GROUPS INTO
+001220*    CENTURY/YEAR/MONTH/DAY ACCORDING TO THE FORMAT SELECTOR AND
+001230*    REBUILD DTCHK-DATE-NORMALIZED AS YYYYMMDD.
+001240*****************************************************************
+001250 1000-NORMALIZE-DATE.
+001260     EVALUATE TRUE
+001270         WHEN DTCHK-FMT-YMD
+001280             MOVE DT-GRP-1 TO DT-CENTURY
+001290             MOVE DT-GRP-2 TO DT-YEAR-OF-CENT
+001300             MOVE DT-GRP-3 TO DT-MONTH
+001310             MOVE DT-GRP-4 TO DT-DAY
+001320         WHEN DTCHK-FMT-MDY
+001330             MOVE DT-GRP-1 TO DT-MONTH
+001340             MOVE DT-GRP-2 TO DT-DAY
+001350             MOVE DT-GRP-3 TO DT-CENTURY
+001360             MOVE DT-GRP-4 TO DT-YEAR-OF-CENT
+001370         WHEN DTCHK-FMT-DMY
+001380             MOVE DT-GRP-1 TO DT-DAY
+001390             MOVE DT-GRP-2 TO DT-MONTH
+001400             MOVE DT-GRP-3 TO DT-CENTURY
+001410             MOVE DT-GRP-4 TO DT-YEAR-OF-CENT
+001420         WHEN OTHER
+001430             SET DTCHK-INVALID TO TRUE
+001440             SET DTCHK-REASON-BAD-FORMAT TO TRUE
+001450             GO TO 1000-EXIT
+001460     END-EVALUATE
+001470     COMPUTE DT-YEAR-FULL = (DT-CENTURY * 100) + DT-YEAR-OF-CENT
+001480     COMPUTE DTCHK-DATE-NORMALIZED =
+001490             (DT-YEAR-FULL * 10000) + (DT-MONTH * 100) + DT-DAY.
+001500 1000-EXIT.
+001510     EXIT.
+001520 
+001530*****************************************************************
+001540*    2000-VALIDATE-DATE - CENTURY/YEAR, MONTH 01-12, AND DAY OF
+001550*    MONTH INCLUDING LEAP-YEAR FEBRUARY.
+001560*****************************************************************
+001570 2000-VALIDATE-DATE.
+001580     IF DT-YEAR-FULL < 1900 OR DT-YEAR-FULL > 2099
+001590         SET DTCHK-INVALID TO TRUE
+001600         SET DTCHK-REASON-BAD-CENTURY TO TRUE
+001610         GO TO 2000-EXIT
+001620     END-IF
+001630     IF DT-MONTH < 01 OR DT-MONTH > 12
+001640         SET DTCHK-INVALID TO TRUE
+001650         SET DTCHK-REASON-BAD-MONTH TO TRUE
+001660         GO TO 2000-EXIT
+001670     END-IF
+001680     DIVIDE DT-YEAR-FULL BY 4 GIVING DT-DIVIDE-QUOT
+001690         REMAINDER DT-REM-4
+001700     DIVIDE DT-YEAR-FULL BY 100 GIVING DT-DIVIDE-QUOT
+001710         REMAINDER DT-REM-100
+001720     DIVIDE DT-YEAR-FULL BY 400 GIVING DT-DIVIDE-QUOT
+001730         REMAINDER DT-REM-400
+001740     IF (DT-REM-4 = 0 AND DT-REM-100 NOT = 0) OR DT-REM-400 = 0
+001750         SET DT-LEAP-YEAR TO TRUE
+001760     ELSE
+001770         SET DT-NOT-LEAP-YEAR TO TRUE
+001780     END-IF
+001790     MOVE DT-MONTH-DAYS (DT-MONTH) TO DT-DAYS-IN-MONTH
+001800     IF DT-MONTH = 02 AND DT-LEAP-YEAR
+001810         MOVE 29 TO DT-DAYS-IN-MONTH
+001820     END-IF
+001830     IF DT-DAY < 01 OR DT-DAY > DT-DAYS-IN-MONTH
+001840         SET DTCHK-INVALID TO TRUE
+001850         SET DTCHK-REASON-BAD-DAY TO TRUE
+001860         GO TO 2000-EXIT
+001870     END-IF.
+001880 2000-EXIT.
+001890     EXIT.
+001900 
+001910*****************************************************************
+001920*    3000-VALIDATE-TIME - HOURS 00-23, MINUTES 00-59, SECONDS
+001930*    00-59.
+001940*****************************************************************
+001950 3000-VALIDATE-TIME.
+001960     IF DT-TIME-HH > 23
+001970         SET DTCHK-INVALID TO TRUE
+001980         SET DTCHK-REASON-BAD-HOUR TO TRUE
+001990         GO TO 3000-EXIT
+002000     END-IF
+002010     IF DT-TIME-MM > 59
+002020         SET DTCHK-INVALID TO TRUE
+002030         SET DTCHK-REASON-BAD-MINUTE TO TRUE
+002040         GO TO 3000-EXIT
+002050     END-IF
+002060     IF DT-TIME-SS > 59
+002070         SET DTCHK-INVALID TO TRUE
+002080         SET DTCHK-REASON-BAD-SECOND TO TRUE
+002090         GO TO 3000-EXIT
+002100     END-IF.
+002110 3000-EXIT.
+002120     EXIT.
+002130 
+002140*****************************************************************
+002150*    4000-VALIDATE-WINDOW - NORMALIZED DATE MUST FALL BETWEEN
+002160*    THE CALLER-SUPPLIED LOW AND HIGH BOUNDS.  A ZERO/ZERO
+002170*    WINDOW MEANS THE CALLER DID NOT ASK FOR THIS CHECK - SEE
+002180*    0000-MAINLINE.
+002190*****************************************************************
+002200 4000-VALIDATE-WINDOW.
+002210     IF DTCHK-DATE-NORMALIZED < DTCHK-WINDOW-LOW
+002220         OR DTCHK-DATE-NORMALIZED > DTCHK-WINDOW-HIGH
+002230         SET DTCHK-INVALID TO TRUE
+002240         SET DTCHK-REASON-OUT-OF-WIN TO TRUE
+002250     END-IF.
+002260 4000-EXIT.
+002270     EXIT.
