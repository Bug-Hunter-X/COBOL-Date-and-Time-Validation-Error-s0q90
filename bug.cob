@@ -1,15 +1,489 @@
-01  WS-AREA. 
-    05  WS-DATE PIC 9(8). 
-    05  WS-TIME PIC 9(6). 
-
-PROCEDURE DIVISION. 
-    DISPLAY "Enter date (YYYYMMDD):" 
-    ACCEPT WS-DATE 
-    DISPLAY "Enter time (HHMMSS):" 
-    ACCEPT WS-TIME 
-
-    IF WS-DATE > 20240000 THEN 
-        DISPLAY "Invalid date" 
-    END-IF. 
-
-    STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000110*    PROGRAM-ID: DTVALID
+000120*    AUTHOR    : J. P. KOWALSKI
+000130*    INSTALL.  : BATCH CONTROL GROUP
+000140*    DATE-WRIT.: 2024-01-05
+000150*
+000160*    PURPOSE   : VALIDATES THE OPERATOR- OR JCL-SUPPLIED BUSINESS
+000170*                DATE AND TIME THAT STAMPS THE MORNING BATCH RUN
+000180*                HEADER BEFORE THE REST OF THE BATCH STREAM IS
+000190*                KICKED OFF.  ON A SUCCESSFUL VALIDATION THE
+000200*                BUSINESS DATE/TIME IS CHECKPOINTED TO DTBIZDTE
+000210*                SO EVERY LATER STEP IN THE DAY'S RUN AGREES ON
+000220*                WHAT DAY IT IS.
+000230*
+000240*    MOD LOG   :
+000250*    DATE       BY    DESCRIPTION
+000260*    ---------- ----  ----------------------------------------
+000270*    2024-01-05 JPK   ORIGINAL - CONSOLE ACCEPT OF WS-DATE/
+000280*                      WS-TIME, HARDCODED 20240000 SANITY CHECK.
+000290*    2026-08-09 JPK   REPLACED THE HARDCODED 20240000 LITERAL
+000300*                      WITH A REAL CALENDAR CHECK AND ADDED
+000310*                      HH:MM:SS RANGE VALIDATION FOR WS-TIME BY
+000320*                      CALLING THE NEW SHARED DTCHECK SUBPROGRAM.
+000330*    2026-08-09 JPK   ADDED AN ALTERNATE DTSYSIN PARAMETER-CARD
+000340*                      INPUT PATH SO THE 2AM UNATTENDED RUN NO
+000350*                      LONGER HANGS ON ACCEPT WHEN NO OPERATOR IS
+000360*                      AT THE CONSOLE.
+000370*    2026-08-09 JPK   ADDED THE DTAUDIT AUDIT TRAIL, THE
+000380*                      DTBIZDTE CHECKPOINT FILE, THE DTEXCPT
+000390*                      DISCREPANCY-WARNING REPORT, SUPPORT FOR
+000400*                      MMDDYYYY/DDMMYYYY FEEDER DATE LAYOUTS, A
+000410*                      3-ATTEMPT RE-PROMPT INSTEAD OF DROPPING
+000420*                      STRAIGHT TO STOP RUN, AND A ROLLING
+000430*                      DTWINCTL-DRIVEN VALID-DATE WINDOW IN PLACE
+000440*                      OF THE OLD 2024 LITERAL.
+000442*    2026-08-09 JPK   MOVED THE DTBIZDTE OPEN OUTPUT FROM
+000443*                      1000-INITIALIZE INTO 6000-WRITE-CONTROL-
+000444*                      RECORD SO A FAILED RUN NO LONGER TRUNCATES
+000445*                      A PRIOR RUN'S CHECKPOINT; ADDED A FILE
+000446*                      STATUS CHECK ON THE OPEN; CAPTURED THE
+000447*                      OPERATOR-ENTERED DATE IN WS-RAW-DATE SO
+000448*                      DTAUDIT LOGS WHAT WAS ACTUALLY KEYED IN,
+000449*                      NOT THE NORMALIZED VALUE; AND REJECT AN
+000450*                      UNRECOGNIZED DATE FORMAT SELECTOR INSTEAD
+000451*                      OF DEFAULTING TO YMD.
+000453*    2026-08-09 JPK   DTAUDIT AND DTEXCPT NOW GET THE SAME
+000454*                      OPEN-FAILURE CHECK AND CONSOLE WARNING AS
+000455*                      DTBIZDTE, AND THE WRITES/CLOSES FOR ALL
+000456*                      FOUR OPTIONAL FILES ARE GUARDED SO A BAD
+000457*                      DD DOES NOT SILENTLY NO-OP A WRITE OR
+000458*                      ABEND ON A CLOSE OF A FILE THAT WAS NEVER
+000459*                      OPENED.
+000460*    2026-08-09 JPK   5000-RECONCILE-DATE (THE SYSTEM-DATE
+000461*                      DISCREPANCY WARNING) NOW RUNS OFF
+000462*                      DTCHK-CALENDAR-OK INSTEAD OF BEING GATED BY
+000463*                      WS-RESULT-VALID, SO A DATE REJECTED ONLY
+000464*                      BECAUSE IT FELL OUTSIDE THE DTWINCTL WINDOW
+000465*                      STILL GETS A DISCREPANCY WARNING ON DTEXCPT
+000466*                      INSTEAD OF BEING SILENTLY DROPPED ALONG
+000467*                      WITH THE REST OF THE REJECTED VALIDATION.
+000468*****************************************************************
+000469 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID.    DTVALID.
+000480 AUTHOR.        J. P. KOWALSKI.
+000490 INSTALLATION.  BATCH CONTROL GROUP.
+000500 DATE-WRITTEN.  2024-01-05.
+000510 DATE-COMPILED.
+000520 
+000530 ENVIRONMENT DIVISION.
+000540 CONFIGURATION SECTION.
+000550 SOURCE-COMPUTER.  IBM370.
+000560 OBJECT-COMPUTER.  IBM370.
+000570 SPECIAL-NAMES.
+000580     CONSOLE IS CONSL.
+000590 
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT DTSYSIN-FILE  ASSIGN TO DTSYSIN
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-SYSIN-STATUS.
+000650 
+000660     SELECT DTWINCTL-FILE ASSIGN TO DTWINCTL
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS WS-WINCTL-STATUS.
+000690 
+000700     SELECT DTAUDIT-FILE  ASSIGN TO DTAUDIT
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-AUDIT-STATUS.
+000730 
+000740     SELECT DTBIZDTE-FILE ASSIGN TO DTBIZDTE
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-BIZDTE-STATUS.
+000770 
+000780     SELECT DTEXCPT-FILE  ASSIGN TO DTEXCPT
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-EXCPT-STATUS.
+000810 
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  DTSYSIN-FILE
+000850     LABEL RECORDS ARE STANDARD
+000860     RECORD CONTAINS 80 CHARACTERS.
+000870 COPY DTPARMRC.
+000880 
+000890 FD  DTWINCTL-FILE
+000900     LABEL RECORDS ARE STANDARD
+000910     RECORD CONTAINS 10 CHARACTERS.
+000920 COPY DTWINREC.
+000930 
+000940 FD  DTAUDIT-FILE
+000950     LABEL RECORDS ARE STANDARD
+000960     RECORD CONTAINS 80 CHARACTERS.
+000970 COPY DTAUDREC.
+000980 
+000990 FD  DTBIZDTE-FILE
+001000     LABEL RECORDS ARE STANDARD
+001010     RECORD CONTAINS 80 CHARACTERS.
+001020 COPY DTCTLREC.
+001030 
+001040 FD  DTEXCPT-FILE
+001050     LABEL RECORDS ARE STANDARD
+001060     RECORD CONTAINS 80 CHARACTERS.
+001070 COPY DTEXCREC.
+001080 
+001090 WORKING-STORAGE SECTION.
+001100 
+001110 01  WS-AREA.
+001120     05  WS-DATE                     PIC 9(08).
+001125     05  WS-RAW-DATE                 PIC 9(08).
+001130     05  WS-TIME                     PIC 9(06).
+001140     05  WS-DATE-FORMAT              PIC X(01) VALUE 'Y'.
+001150         88  WS-FMT-YMD                  VALUE 'Y'.
+001160         88  WS-FMT-MDY                  VALUE 'M'.
+001170         88  WS-FMT-DMY                  VALUE 'D'.
+001180     05  WS-JOB-ID                   PIC X(08) VALUE 'CONSOLE'.
+001190 
+001200 01  WS-FILE-STATUSES.
+001210     05  WS-SYSIN-STATUS             PIC X(02) VALUE '99'.
+001220         88  WS-SYSIN-OK                 VALUE '00'.
+001230         88  WS-SYSIN-AT-EOF             VALUE '10'.
+001240     05  WS-WINCTL-STATUS            PIC X(02) VALUE '99'.
+001250         88  WS-WINCTL-OK                VALUE '00'.
+001260     05  WS-AUDIT-STATUS             PIC X(02) VALUE '99'.
+001270     05  WS-BIZDTE-STATUS            PIC X(02) VALUE '99'.
+001280     05  WS-EXCPT-STATUS             PIC X(02) VALUE '99'.
+001290 
+001300 01  WS-SWITCHES.
+001310     05  WS-INPUT-MODE-SW            PIC X(01).
+001320         88  WS-MODE-SYSIN               VALUE 'S'.
+001330         88  WS-MODE-INTERACTIVE         VALUE 'I'.
+001340     05  WS-RESULT-SW                PIC X(01).
+001350         88  WS-RESULT-VALID             VALUE 'Y'.
+001360         88  WS-RESULT-INVALID            VALUE 'N'.
+001370 
+001380 01  WS-RETRY-AREA.
+001390     05  WS-ATTEMPT-COUNT            PIC 9(02) VALUE ZERO.
+001400     05  WS-MAX-ATTEMPTS             PIC 9(02) VALUE 03.
+001410     05  WS-ATTEMPT-DISPLAY          PIC Z9.
+001420 
+001430 01  WS-SYSTEM-DATE-TIME             PIC X(21).
+001440 01  WS-SYS-DT-R REDEFINES WS-SYSTEM-DATE-TIME.
+001450     05  WS-SYS-YYYY                 PIC 9(04).
+001460     05  WS-SYS-MM                   PIC 9(02).
+001470     05  WS-SYS-DD                   PIC 9(02).
+001480     05  WS-SYS-HH                   PIC 9(02).
+001490     05  WS-SYS-MIN                  PIC 9(02).
+001500     05  WS-SYS-SS                   PIC 9(02).
+001510     05  FILLER                      PIC X(07).
+001520 01  WS-SYSTEM-DATE                  PIC 9(08).
+001530 01  WS-SYSTEM-TIME                  PIC 9(06).
+001540 
+001550 01  WS-WINDOW-AREA.
+001560     05  WS-DAYS-BACK                PIC 9(05) VALUE 00030.
+001570     05  WS-DAYS-FWD                 PIC 9(05) VALUE 00030.
+001580     05  WS-TODAY-INTEGER            PIC S9(07).
+001590     05  WS-LOW-INTEGER              PIC S9(07).
+001600     05  WS-HIGH-INTEGER             PIC S9(07).
+001610     05  WS-WINDOW-LOW               PIC 9(08).
+001620     05  WS-WINDOW-HIGH              PIC 9(08).
+001630 
+001640 01  WS-RECONCILE-AREA.
+001650     05  WS-ENTERED-INTEGER          PIC S9(07).
+001660     05  WS-DAY-DIFF                 PIC S9(07).
+001670     05  WS-DAY-DIFF-ABS             PIC 9(07).
+001680     05  WS-DISCREPANCY-LIMIT        PIC 9(05) VALUE 00007.
+001690 
+001700 01  WS-DISPLAY-AREA.
+001710     05  WS-MSG-DIFF                 PIC -(6)9.
+001720 
+001730 COPY DTCHKLNK.
+001740 
+001750 PROCEDURE DIVISION.
+001760 
+001770 0000-MAINLINE.
+001780     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001790     PERFORM 2000-VALIDATION-CYCLE THRU 2000-EXIT
+001800         UNTIL WS-RESULT-VALID OR WS-ATTEMPT-COUNT NOT LESS THAN
+001810               WS-MAX-ATTEMPTS
+001815     IF DTCHK-CALENDAR-OK
+001816         PERFORM 5000-RECONCILE-DATE THRU 5000-EXIT
+001817     END-IF
+001820     IF WS-RESULT-VALID
+001840         PERFORM 6000-WRITE-CONTROL-RECORD THRU 6000-EXIT
+001850         DISPLAY 'DTVALID: BUSINESS DATE ' WS-DATE
+001860             ' TIME ' WS-TIME ' VALIDATED AND CHECKPOINTED'
+001870     ELSE
+001880         DISPLAY 'DTVALID: MAXIMUM RETRY ATTEMPTS EXCEEDED - '
+001890             'ENDING RUN WITHOUT A VALIDATED BUSINESS DATE'
+001900     END-IF
+001910     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001920     STOP RUN.
+001930 
+001940*****************************************************************
+001950*    1000-INITIALIZE - CAPTURE THE SYSTEM DATE/TIME, DECIDE
+001960*    WHETHER WE ARE RUNNING UNATTENDED OFF A SYSIN CARD OR
+001970*    INTERACTIVELY AT THE CONSOLE, AND ESTABLISH THE ROLLING
+001980*    VALID-DATE WINDOW.
+001990*****************************************************************
+002000 1000-INITIALIZE.
+002010     MOVE FUNCTION CURRENT-DATE TO WS-SYSTEM-DATE-TIME
+002020     COMPUTE WS-SYSTEM-DATE =
+002030             (WS-SYS-YYYY * 10000) + (WS-SYS-MM * 100) + WS-SYS-DD
+002040     COMPUTE WS-SYSTEM-TIME =
+002050             (WS-SYS-HH * 10000) + (WS-SYS-MIN * 100) + WS-SYS-SS
+002060 
+002070     OPEN INPUT DTSYSIN-FILE
+002080     IF WS-SYSIN-OK
+002090         SET WS-MODE-SYSIN TO TRUE
+002100     ELSE
+002110         SET WS-MODE-INTERACTIVE TO TRUE
+002120     END-IF
+002130 
+002140     OPEN INPUT DTWINCTL-FILE
+002150     IF WS-WINCTL-OK
+002160         READ DTWINCTL-FILE
+002170             AT END
+002180                 CONTINUE
+002190             NOT AT END
+002200                 MOVE DTWIN-DAYS-BACK TO WS-DAYS-BACK
+002210                 MOVE DTWIN-DAYS-FWD TO WS-DAYS-FWD
+002220         END-READ
+002230         CLOSE DTWINCTL-FILE
+002240     END-IF
+002250 
+002260     COMPUTE WS-TODAY-INTEGER =
+002270             FUNCTION INTEGER-OF-DATE (WS-SYSTEM-DATE)
+002280     COMPUTE WS-LOW-INTEGER = WS-TODAY-INTEGER - WS-DAYS-BACK
+002290     COMPUTE WS-HIGH-INTEGER = WS-TODAY-INTEGER + WS-DAYS-FWD
+002300     COMPUTE WS-WINDOW-LOW =
+002310             FUNCTION DATE-OF-INTEGER (WS-LOW-INTEGER)
+002320     COMPUTE WS-WINDOW-HIGH =
+002330             FUNCTION DATE-OF-INTEGER (WS-HIGH-INTEGER)
+002340 
+002350     OPEN EXTEND DTAUDIT-FILE
+002360     IF NOT WS-AUDIT-STATUS = '00'
+002370         OPEN OUTPUT DTAUDIT-FILE
+002380     END-IF
+002390     IF NOT WS-AUDIT-STATUS = '00'
+002400         DISPLAY 'DTVALID: UNABLE TO OPEN DTAUDIT - STATUS '
+002410             WS-AUDIT-STATUS ' - AUDIT TRAIL NOT AVAILABLE THIS '
+002411             'RUN'
+002412     END-IF
+002420     OPEN EXTEND DTEXCPT-FILE
+002430     IF NOT WS-EXCPT-STATUS = '00'
+002440         OPEN OUTPUT DTEXCPT-FILE
+002450     END-IF
+002452     IF NOT WS-EXCPT-STATUS = '00'
+002454         DISPLAY 'DTVALID: UNABLE TO OPEN DTEXCPT - STATUS '
+002456             WS-EXCPT-STATUS ' - EXCEPTION REPORT NOT AVAILABLE '
+002458             'THIS RUN'
+002459     END-IF.
+002460 1000-EXIT.
+002470     EXIT.
+002480 
+002490*****************************************************************
+002500*    2000-VALIDATION-CYCLE - ONE PASS OF GET-INPUT / VALIDATE /
+002510*    AUDIT.  PERFORMED UNTIL A GOOD ENTRY IS FOUND OR THE RETRY
+002520*    LIMIT IS REACHED, SO A SIMPLE OPERATOR TYPO NO LONGER FORCES
+002530*    A FULL JOB RESUBMISSION.
+002540*****************************************************************
+002550 2000-VALIDATION-CYCLE.
+002560     ADD 1 TO WS-ATTEMPT-COUNT
+002570     PERFORM 2100-GET-INPUT THRU 2100-EXIT
+002580     IF NOT WS-MODE-SYSIN OR WS-SYSIN-OK
+002590         PERFORM 3000-VALIDATE-INPUT THRU 3000-EXIT
+002600         PERFORM 4000-WRITE-AUDIT-RECORD THRU 4000-EXIT
+002610         IF NOT WS-RESULT-VALID
+002620             IF WS-MODE-SYSIN
+002630                 MOVE WS-MAX-ATTEMPTS TO WS-ATTEMPT-COUNT
+002640             ELSE
+002650                 IF WS-ATTEMPT-COUNT < WS-MAX-ATTEMPTS
+002660                     MOVE WS-ATTEMPT-COUNT TO WS-ATTEMPT-DISPLAY
+002670                     DISPLAY 'DTVALID: RE-ENTER THE REJECTED '
+002680                         'VALUE(S) - ATTEMPT ' WS-ATTEMPT-DISPLAY
+002690                         ' OF ' WS-MAX-ATTEMPTS
+002700                 END-IF
+002710             END-IF
+002720         END-IF
+002730     ELSE
+002740         SET WS-RESULT-INVALID TO TRUE
+002750         MOVE WS-MAX-ATTEMPTS TO WS-ATTEMPT-COUNT
+002760         DISPLAY 'DTVALID: DTSYSIN PARAMETER CARD EXHAUSTED '
+002770             'WITH NO VALID DATE/TIME SUPPLIED'
+002780     END-IF.
+002790 2000-EXIT.
+002800     EXIT.
+002810 
+002820*****************************************************************
+002830*    2100-GET-INPUT - READ THE NEXT SYSIN PARAMETER CARD WHEN
+002840*    RUNNING UNATTENDED, OTHERWISE PROMPT THE OPERATOR AT THE
+002850*    CONSOLE FOR THE FORMAT SELECTOR, DATE AND TIME.
+002860*****************************************************************
+002870 2100-GET-INPUT.
+002880     IF WS-MODE-SYSIN
+002890         READ DTSYSIN-FILE
+002900             AT END
+002910                 SET WS-SYSIN-AT-EOF TO TRUE
+002920             NOT AT END
+002930                 MOVE DTPARM-JOB-ID TO WS-JOB-ID
+002940                 MOVE DTPARM-DATE-FORMAT TO WS-DATE-FORMAT
+002950                 MOVE DTPARM-DATE TO WS-DATE
+002960                 MOVE DTPARM-TIME TO WS-TIME
+002970         END-READ
+002980     ELSE
+002990         DISPLAY 'ENTER DATE FORMAT (Y=YYYYMMDD, M=MMDDYYYY, '
+003000             'D=DDMMYYYY):' UPON CONSL
+003010         ACCEPT WS-DATE-FORMAT FROM CONSL
+003020         DISPLAY 'ENTER DATE:' UPON CONSL
+003030         ACCEPT WS-DATE FROM CONSL
+003040         DISPLAY 'ENTER TIME (HHMMSS):' UPON CONSL
+003050         ACCEPT WS-TIME FROM CONSL
+003060     END-IF.
+003070 2100-EXIT.
+003080     EXIT.
+003090 
+003100*****************************************************************
+003110*    3000-VALIDATE-INPUT - HAND THE ENTERED DATE/TIME TO THE
+003120*    SHARED DTCHECK SUBPROGRAM AND TRANSLATE ITS REASON CODE
+003130*    INTO THE CONSOLE MESSAGE.
+003140*****************************************************************
+003150 3000-VALIDATE-INPUT.
+003155     MOVE WS-DATE TO WS-RAW-DATE
+003160     MOVE WS-JOB-ID TO DTCHK-JOB-ID
+003170     MOVE WS-DATE-FORMAT TO DTCHK-DATE-FORMAT
+003180     MOVE WS-DATE TO DTCHK-DATE-IN
+003190     MOVE WS-TIME TO DTCHK-TIME-IN
+003200     MOVE WS-WINDOW-LOW TO DTCHK-WINDOW-LOW
+003210     MOVE WS-WINDOW-HIGH TO DTCHK-WINDOW-HIGH
+003220     CALL 'DTCHECK' USING DTCHK-LINKAGE
+003230     MOVE DTCHK-DATE-NORMALIZED TO WS-DATE
+003240     IF DTCHK-VALID
+003250         SET WS-RESULT-VALID TO TRUE
+003260     ELSE
+003270         SET WS-RESULT-INVALID TO TRUE
+003280         PERFORM 3100-DISPLAY-REJECT-MESSAGE THRU 3100-EXIT
+003290     END-IF.
+003300 3000-EXIT.
+003310     EXIT.
+003320 
+003330 3100-DISPLAY-REJECT-MESSAGE.
+003340     EVALUATE TRUE
+003350         WHEN DTCHK-REASON-BAD-CENTURY
+003360             DISPLAY 'Invalid date - year out of range'
+003370         WHEN DTCHK-REASON-BAD-MONTH
+003380             DISPLAY 'Invalid date - month must be 01-12'
+003390         WHEN DTCHK-REASON-BAD-DAY
+003400             DISPLAY 'Invalid date - day is not valid for that '
+003410                 'month/year'
+003420         WHEN DTCHK-REASON-BAD-HOUR
+003430             DISPLAY 'Invalid time - hours must be 00-23'
+003440         WHEN DTCHK-REASON-BAD-MINUTE
+003450             DISPLAY 'Invalid time - minutes must be 00-59'
+003460         WHEN DTCHK-REASON-BAD-SECOND
+003470             DISPLAY 'Invalid time - seconds must be 00-59'
+003480         WHEN DTCHK-REASON-OUT-OF-WIN
+003490             DISPLAY 'Invalid date - outside the current valid '
+003500                 'date window'
+003505         WHEN DTCHK-REASON-BAD-FORMAT
+003506             DISPLAY 'Invalid date - format selector must be '
+003507                 'Y, M or D'
+003510         WHEN OTHER
+003520             DISPLAY 'Invalid date'
+003530     END-EVALUATE.
+003540 3100-EXIT.
+003550     EXIT.
+003560 
+003570*****************************************************************
+003580*    4000-WRITE-AUDIT-RECORD - APPEND ONE LINE PER ATTEMPT TO THE
+003590*    DTAUDIT TRAIL SO AUDITORS CAN SEE WHO VALIDATED WHICH
+003600*    BUSINESS DATE AND WHEN.
+003610*****************************************************************
+003620 4000-WRITE-AUDIT-RECORD.
+003630     MOVE SPACES TO DTAUD-RECORD
+003640     MOVE WS-JOB-ID TO DTAUD-JOB-ID
+003650     MOVE WS-ATTEMPT-COUNT TO DTAUD-ATTEMPT-NO
+003660     MOVE WS-RAW-DATE TO DTAUD-ENTERED-DATE
+003670     MOVE WS-TIME TO DTAUD-ENTERED-TIME
+003680     MOVE WS-DATE-FORMAT TO DTAUD-DATE-FORMAT
+003690     MOVE DTCHK-REASON-CODE TO DTAUD-REASON-CODE
+003700     MOVE WS-SYSTEM-DATE TO DTAUD-SYSTEM-DATE
+003710     MOVE WS-SYSTEM-TIME TO DTAUD-SYSTEM-TIME
+003720     IF WS-RESULT-VALID
+003730         MOVE 'PASS' TO DTAUD-RESULT
+003740     ELSE
+003750         MOVE 'FAIL' TO DTAUD-RESULT
+003760     END-IF
+003765     IF WS-AUDIT-STATUS = '00'
+003766         WRITE DTAUD-RECORD
+003767     END-IF.
+003780 4000-EXIT.
+003790     EXIT.
+003800 
+003810*****************************************************************
+003820*    5000-RECONCILE-DATE - WARN WHEN THE ENTERED BUSINESS DATE
+003830*    IS MORE THAN WS-DISCREPANCY-LIMIT DAYS FROM THE ACTUAL
+003840*    SYSTEM DATE.  THIS IS A WARNING ONLY - WE SOMETIMES RUN FOR
+003850*    A PRIOR BUSINESS DAY ON PURPOSE.
+003860*****************************************************************
+003870 5000-RECONCILE-DATE.
+003880     COMPUTE WS-ENTERED-INTEGER =
+003890             FUNCTION INTEGER-OF-DATE (WS-DATE)
+003900     COMPUTE WS-DAY-DIFF = WS-ENTERED-INTEGER - WS-TODAY-INTEGER
+003910     IF WS-DAY-DIFF < ZERO
+003920         COMPUTE WS-DAY-DIFF-ABS = ZERO - WS-DAY-DIFF
+003930     ELSE
+003940         MOVE WS-DAY-DIFF TO WS-DAY-DIFF-ABS
+003950     END-IF
+003960     IF WS-DAY-DIFF-ABS > WS-DISCREPANCY-LIMIT
+003970         MOVE SPACES TO DTEXC-RECORD
+003980         MOVE WS-JOB-ID TO DTEXC-JOB-ID
+003990         MOVE WS-DATE TO DTEXC-ENTERED-DATE
+004000         MOVE WS-SYSTEM-DATE TO DTEXC-SYSTEM-DATE
+004010         MOVE WS-DAY-DIFF TO DTEXC-DAY-DIFF
+004020         MOVE 'DATE DIFFERS FROM SYSTEM DATE - VERIFY' TO
+004030             DTEXC-MESSAGE
+004035         IF WS-EXCPT-STATUS = '00'
+004036             WRITE DTEXC-RECORD
+004037         END-IF
+004050         MOVE WS-DAY-DIFF TO WS-MSG-DIFF
+004060         DISPLAY 'DTVALID: WARNING - ENTERED DATE IS ' WS-MSG-DIFF
+004070             ' DAYS FROM THE SYSTEM DATE'
+004080     END-IF.
+004090 5000-EXIT.
+004100     EXIT.
+004110 
+004120*****************************************************************
+004130*    6000-WRITE-CONTROL-RECORD - CHECKPOINT THE VALIDATED
+004140*    BUSINESS DATE/TIME SO EVERY LATER STEP IN TODAY'S JOB
+004150*    STREAM READS THE SAME VALUE INSTEAD OF RE-DERIVING IT.  THE
+004155*    FILE IS OPENED HERE, NOT AT START-OF-RUN, SO A RUN THAT
+004156*    NEVER REACHES A VALID ENTRY LEAVES A PRIOR RUN'S CHECKPOINT
+004157*    ALONE INSTEAD OF TRUNCATING IT.
+004160*****************************************************************
+004170 6000-WRITE-CONTROL-RECORD.
+004175     OPEN OUTPUT DTBIZDTE-FILE
+004176     IF NOT WS-BIZDTE-STATUS = '00'
+004177         DISPLAY 'DTVALID: UNABLE TO OPEN DTBIZDTE - STATUS '
+004178             WS-BIZDTE-STATUS ' - BUSINESS DATE CHECKPOINT NOT '
+004179             'WRITTEN'
+004180         GO TO 6000-EXIT
+004181     END-IF
+004185     MOVE SPACES TO DTCTL-RECORD
+004190     MOVE WS-DATE TO DTCTL-BUSINESS-DATE
+004200     MOVE WS-TIME TO DTCTL-BUSINESS-TIME
+004210     MOVE WS-SYSTEM-DATE TO DTCTL-CREATED-DATE
+004220     MOVE WS-SYSTEM-TIME TO DTCTL-CREATED-TIME
+004230     MOVE WS-JOB-ID TO DTCTL-CREATED-BY
+004240     WRITE DTCTL-RECORD.
+004250 6000-EXIT.
+004260     EXIT.
+004270 
+004280*****************************************************************
+004290*    9999-TERMINATE - CLOSE EVERYTHING THAT WAS OPENED.
+004300*****************************************************************
+004310 9999-TERMINATE.
+004315     IF WS-MODE-SYSIN
+004316         CLOSE DTSYSIN-FILE
+004317     END-IF
+004320     IF WS-AUDIT-STATUS = '00'
+004325         CLOSE DTAUDIT-FILE
+004326     END-IF
+004335     IF WS-BIZDTE-STATUS = '00'
+004336         CLOSE DTBIZDTE-FILE
+004337     END-IF
+004340     IF WS-EXCPT-STATUS = '00'
+004345         CLOSE DTEXCPT-FILE
+004346     END-IF.
+004360 9999-EXIT.
+004370     EXIT.
